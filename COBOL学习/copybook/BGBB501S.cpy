@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    BGBB501S  ��� X������ V����� ʐ���� z�����������
+      ******************************************************************
+      *                ���W���n�f�[�^�Ŏ擾���A���ύX�͈�؂̍ۂɍs���A
+      *                ��{���Ǎ�����`�F�b�N�ɂ�v�e�̈Łi�S�́j
+      *                �m�a�g�a�s�O�O�T�n�ɍ��킹�ĒP���ɂ��Ă���
+       03  SUM-CD-SHK-DPT             PIC X(02).
+       03  FILLER                     PIC X(01).
+       03  SUM-HB-TR-Z-SYS            PIC X(04).
+       03  FILLER                     PIC X(01).
+       03  SUM-CTR-KENSU              PIC 9(07).
+       03  FILLER                     PIC X(01).
+       03  SUM-KIN-GOKEI              PIC S9(11)     COMP-3.
+       03  FILLER                     PIC X(20).
