@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    YF55204A  ���m����X�o�׎��уf�[�^���R�[�h
+      ******************************************************************
+       03  YF55204E-ENT.
+           05  DT-SHK-JSK            PIC 9(08).
+           05  BG-HKK                PIC X(04).
+           05  CD-SHK-DPT            PIC X(02).
+           05  HB-TR-Z-SYS           PIC X(04).
+           05  HB-TR-SPP-MU          PIC X(04).
+           05  CD-BT-TKY             PIC X(05).
+           05  DT-SHK-SHR            PIC 9(08).
+           05  NO-HKK                PIC X(10).
+           05  CD-TEISEI-FCT         PIC X(01).
+           05  SCT-SALE-REPORT       PIC X(01).
+           05  SCT-REDISTER          PIC X(01).
+           05  GP-X552TB04.
+               07  NO-SEQ-LEN13      PIC 9(13).
+               07  KS-CST-NNY-SJ     PIC S9(09)     COMP-3.
+               07  KS-SHK-JSK        PIC S9(09)     COMP-3.
+               07  KS-BOX-SHUYO      PIC S9(09)     COMP-3.
+               07  NO-REF            PIC 9(13).
+               07  BKA-NOW-13        PIC 9(13).
+       03  FILLER                    PIC X(20).
