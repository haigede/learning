@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    BGBB501P  BGBB501 �N���p�����[�^�iJCL EXEC PARM=�j
+      *                PARM-DT-SHK-SHR : DT-SHK-SHR �㏑���w��
+      *                                  (�Ď��s���̏������t�Œ���)
+      ******************************************************************
+       03  PARM-LEN                  PIC S9(04)     COMP.
+       03  PARM-TEXT.
+           05  PARM-DT-SHK-SHR       PIC 9(08).
+           05  FILLER                PIC X(72).
