@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    BGBB501L  ��O���X�g�iBGBB501 �d�l�O���R�[�h�ꗗ�j���R�[�h
+      ******************************************************************
+       03  LST-KBN                   PIC X(02).
+           88  LST-KBN-DPT-NASHI                VALUE '01'.
+           88  LST-KBN-SIGN-NG                   VALUE '02'.
+           88  LST-KBN-TRZ-NG                    VALUE '03'.
+           88  LST-KBN-NO-HKK-JUFUKU              VALUE '04'.
+           88  LST-KBN-TEISEI                    VALUE '05'.
+           88  LST-KBN-SUM-OVER                  VALUE '06'.
+           88  LST-KBN-YFX-NG                     VALUE '07'.
+           88  LST-KBN-REPLAY                     VALUE '08'.
+       03  FILLER                    PIC X(01).
+       03  LST-NO-HKK                PIC X(10).
+       03  FILLER                    PIC X(01).
+       03  LST-HB-TR-Z               PIC X(04).
+       03  FILLER                    PIC X(01).
+       03  LST-DATA                  PIC X(10).
+       03  LST-DATA-R  REDEFINES LST-DATA.
+           05  LST-DATA-SIGN             PIC X(01).
+           05  LST-DATA-KIN              PIC 9(08).
+           05  FILLER                    PIC X(01).
+       03  FILLER                    PIC X(01).
+       03  LST-MSG                   PIC X(40).
+       03  FILLER                    PIC X(10).
