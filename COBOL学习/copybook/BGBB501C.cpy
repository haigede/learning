@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    BGBB501C  BGBB501 ��������i�Ď��s�p�ʒu���L�j���R�[�h
+      *                CKPT-CTR-INP �ȊO�́A�Ď��s���ɏI�����|�[�g�iDSP-RTN�j
+      *                �̌����E���z���S�Ĕ��f���邽�߂̓r���W�v�ޔ��
+      ******************************************************************
+       03  CKPT-CTR-INP              PIC 9(07).
+       03  CKPT-CTR-OUT              PIC 9(07).
+       03  CKPT-CTR-DPT-NASHI        PIC 9(07).
+       03  CKPT-CTR-TEISEI           PIC 9(07).
+       03  CKPT-CTR-SIGN-NG          PIC 9(07).
+       03  CKPT-CTR-TRZ-NG           PIC 9(07).
+       03  CKPT-CTR-DUP              PIC 9(07).
+       03  CKPT-CTR-SUM-OVER         PIC 9(07).
+       03  CKPT-CTR-YFX-NG           PIC 9(07).
+       03  CKPT-KIN-INP              PIC S9(11)     COMP-3.
+       03  CKPT-KIN-OUT              PIC S9(11)     COMP-3.
+       03  CKPT-KIN-TEISEI           PIC S9(11)     COMP-3.
+       03  CKPT-KIN-DUP              PIC S9(11)     COMP-3.
+       03  CKPT-CTR-REPLAY           PIC 9(07).
+       03  CKPT-KIN-REPLAY           PIC S9(11)     COMP-3.
+       03  FILLER                    PIC X(04).
