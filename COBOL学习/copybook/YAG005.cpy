@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    YAG005    ���R�[�h�����i�v�Ǝv�v�{�[�g�j�C���^�[�t�F�[�X
+      *                CALL 'ZAEA301' USING YAG005
+      ******************************************************************
+       03  Q-NO-PGM                  PIC X(08).
+       03  QA-REV-PGM                PIC X(01).
+       03  YAG005E1-ENT OCCURS 20 TIMES.
+           05  QA-SV-KEY021          PIC X(11).
+           05  QA-CTR-KENSU          PIC 9(07).
+           05  QA-CTR-KINGAKU        PIC S9(11)     COMP-3.
