@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    CBLCNS02  ���ʕϊ����[�N�i�e�ϊ��v���O�������ʁj
+      *      �e��e�[�u���̓Y�����ɗ��p����ėp�J�E���^��ێ�����
+      ******************************************************************
+       03  WK-CNV-1                  PIC 9(04) COMP.
+       03  WK-CNV-2                  PIC 9(04) COMP.
+       03  WK-CNV-G                  PIC 9(04) COMP.
