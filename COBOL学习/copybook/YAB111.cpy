@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    YAB111    ���B��񓯈�����f�[�^�����C���^�[�t�F�[�X
+      *                CALL 'ZAGB111' USING YAB111
+      ******************************************************************
+       03  YAB111E1-ENT.
+           05  QA-CD-PGMFUNC         PIC X(02).
+           05  HB-TR-Z               PIC X(04).
+           05  DT-USE-ST             PIC 9(08).
+       03  YAB111E2-ENT.
+           05  QA-CD-RTN             PIC X(01).
+               88  QA-CD-RTN-OK                VALUE SPACE.
+           05  QA-CTR-KENSU          PIC 9(05).
+       03  YAB111E3-ENT OCCURS 6 TIMES.
+           05  CD-WKCNTR             PIC X(04).
+           05  GP-X202TB02.
+               07  RAT-CHT           PIC S9(03)V9(02) COMP-3.
+               07  NUM-CHT           PIC 9(05).
