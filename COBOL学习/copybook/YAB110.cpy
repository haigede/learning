@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    YAB110    �o�b�`�������t�}�X�^�擾�C���^�[�t�F�[�X
+      *                CALL 'ZAGB110' USING YAB110
+      ******************************************************************
+       03  QA-NO-PGM                 PIC X(08).
+       03  QA-CD-RTN                 PIC X(01).
+           88  QA-CD-RTN-OK                    VALUE SPACE.
+       03  DT-BTCHJ-SHR-ST           PIC 9(08).
+       03  FILLER                    PIC X(08).
