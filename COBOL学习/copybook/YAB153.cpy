@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    YAB153    �i�ԏ�񌟍��i�����j�C���^�[�t�F�[�X
+      *                CALL 'ZAGB153' USING YAB153
+      ******************************************************************
+       03  YAB153E1-ENT.
+           05  QA-CD-PGMFUNC         PIC X(02).
+           05  HB-TR-Z               PIC X(04).
+           05  DT-USE-ST             PIC 9(08).
+       03  QA-CD-RTN                 PIC X(01).
+           88  QA-CD-RTN-OK                    VALUE SPACE.
+       03  YAB153E2-ENT.
+           05  HB-TR-Z               PIC X(04).
+           05  GP-X201TB01.
+               07  WT-P-PS           PIC S9(07)     COMP-3.
