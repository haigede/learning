@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    YAG018    �s�q�i�ԃV�X�e���ϊ��C���^�[�t�F�[�X
+      *                CALL 'ZAEB601' USING YAG018
+      ******************************************************************
+       03  QA-HB-TR                  PIC X(04).
+       03  QA-CD-RTN                 PIC X(01).
+           88  QA-CD-RTN-OK                    VALUE SPACE.
+       03  FILLER                    PIC X(08).
