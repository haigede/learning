@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    YAB165    �o�ו���R�[�h�擾�C���^�[�t�F�[�X
+      *                CALL 'ZAGB165' USING YAB165
+      ******************************************************************
+       03  QA-CD-PGMFUNC             PIC X(02).
+       03  CD-WKCNTR                 PIC X(04).
+       03  QA-CD-RTN                 PIC X(01).
+           88  QA-CD-RTN-OK                    VALUE SPACE.
+       03  CD-SHK-DPT                PIC X(02).
+       03  FILLER                    PIC X(08).
