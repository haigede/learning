@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    ZFL572A   ���m����X�o�׎��у��R�[�h�i�O�H�d�o�̓f�[�^�j
+      ******************************************************************
+       03  QA-NO-HKK                 PIC X(10).
+       03  HB-TR-Z                   PIC X(04).
+       03  QA-GKA-DPT-4              PIC X(04).
+       03  DT-PAYOUT                 PIC 9(08).
+       03  QA-SIGN                   PIC X(01).
+       03  QA-KS-N8                  PIC 9(08).
+       03  QF-REC-KBN                PIC X(01).
+           88  QF-REC-TEISEI                   VALUE '1'.
+           88  QF-REC-SEIJO                    VALUE SPACE '0'.
+       03  FILLER                    PIC X(44).
