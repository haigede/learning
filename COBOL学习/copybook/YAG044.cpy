@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    YAG044    �s�q�i�ԁE�ݕϖ����ϊ��C���^�[�t�F�[�X
+      *                CALL 'ZAEA151' USING YAG044
+      ******************************************************************
+       03  QA-CD-PGMFUNC             PIC X(02).
+       03  QA-HB-TR                  PIC X(04).
+       03  QA-CD-RTN                 PIC X(01).
+           88  QA-CD-RTN-OK                    VALUE SPACE.
+       03  HB-TR-SPP-MU              PIC X(04).
+       03  FILLER                    PIC X(08).
