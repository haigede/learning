@@ -31,6 +31,21 @@
        FILE-CONTROL.
            SELECT ZFL572A-F  ASSIGN TO ZFL572A.
            SELECT YF55204A-F ASSIGN TO YF55204A.
+           SELECT BGBB501L-F ASSIGN TO BGBB501L.
+           SELECT BGBB501C-F ASSIGN TO BGBB501C
+               FILE STATUS  IS WK-CKPT-STATUS.
+           SELECT YF55204C-F ASSIGN TO YF55204C.
+           SELECT BGBB501S-F ASSIGN TO BGBB501S.
+           SELECT YF55204X-F ASSIGN TO YF55204X
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS NO-HKK OF YF55204X-REC
+               FILE STATUS  IS WK-YFX-STATUS.
+           SELECT YF55204Z-F ASSIGN TO YF55204Z
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS NO-HKK OF YF55204Z-REC
+               FILE STATUS  IS WK-YFZ-STATUS.
       *
        DATA                    DIVISION.
        FILE                    SECTION.
@@ -48,6 +63,55 @@
            DATA RECORD IS YF55204A-REC.
        01  YF55204A-REC.
            COPY YF55204A.
+      *-------- ��O���X�g�iDPT-GET �̕o�ו���R�[�h�擾���s���Ȃǁj
+       FD  BGBB501L-F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F                                          AIXMODE
+           DATA RECORD IS BGBB501L-REC.
+       01  BGBB501L-REC.
+           COPY BGBB501L.
+      *-------- �`�F�b�N�|�C���g�i�Ď��s�p�ʒu���L�j
+       FD  BGBB501C-F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F                                          AIXMODE
+           DATA RECORD IS BGBB501C-REC.
+       01  BGBB501C-REC.
+           COPY BGBB501C.
+      *-------- �����v���R�[�h��p�o�̓t�@�C���iCD-TEISEI-FCT���j
+       FD  YF55204C-F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F                                          AIXMODE
+           DATA RECORD IS YF55204C-REC.
+       01  YF55204C-REC.
+           COPY YF55204A.
+      *-------- ����i�X�z�E�n�`�m�|�c�j�ʏW�v�\
+       FD  BGBB501S-F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F                                          AIXMODE
+           DATA RECORD IS BGBB501S-REC.
+       01  BGBB501S-REC.
+           COPY BGBB501S.
+      *-------- �m�|�c�L�[�̍i�ރt�@�C���i���ʌ���^�d�������d�`�F�b�N�p�j
+       FD  YF55204X-F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS YF55204X-REC.
+       01  YF55204X-REC.
+           COPY YF55204A.
+      *-------- ���s���ʃX�^���v�i���s��ɏo�ς݂̃L�[���A���s�̍Ď��s
+      *-------- �����O�ɏo�ς�Ȓu���̂��ꂩ�𔻒肷��j
+           03  YFX-RUN-STAMP           PIC X(14).
+      *-------- �m�|�c�L�[�̍i�ރt�@�C���i�����v���R�[�h�̍Ď��s�d�������d�`�F�b�N�p�j
+       FD  YF55204Z-F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS YF55204Z-REC.
+       01  YF55204Z-REC.
+           COPY YF55204A.
+      *-------- ���s���ʃX�^���v�i�Ō��YFX-RUN-STAMP�Ɠ��l�j
+           03  YFZ-RUN-STAMP           PIC X(14).
       *
        WORKING-STORAGE         SECTION.
       ******************************************************************
@@ -68,10 +132,76 @@
          03  SW-EOF                     PIC X(01).
          03  WK-CTR-INP                 PIC 9(07).
          03  WK-CTR-OUT                 PIC 9(07).
+         03  WK-CTR-DPT-NASHI           PIC 9(07).
+         03  WK-KIN-INP                 PIC S9(11)     COMP-3.
+         03  WK-KIN-OUT                 PIC S9(11)     COMP-3.
+         03  WK-CTR-TEISEI              PIC 9(07).
+         03  WK-KIN-TEISEI              PIC S9(11)     COMP-3.
+         03  WK-CTR-SIGN-NG              PIC 9(07).
+         03  WK-CTR-TRZ-NG              PIC 9(07).
+         03  WK-TRZ-NG-PGM              PIC X(08).
+         03  WK-CTR-DUP                 PIC 9(07).
+         03  WK-KIN-DUP                 PIC S9(11)     COMP-3.
+      *
+         03  SW-REJECT                  PIC X(01).
+           88  SW-REJECT-YES                    VALUE '1'.
+         03  SW-REPLAY                  PIC X(01).
+           88  SW-REPLAY-YES                    VALUE '1'.
+         03  WK-CTR-REPLAY              PIC 9(07).
+         03  WK-KIN-REPLAY              PIC S9(11)     COMP-3.
+      *
+         03  WK-CKPT-STATUS             PIC X(02).
+           88  WK-CKPT-STATUS-OK               VALUE '00'.
+         03  WK-CKPT-CTR                PIC 9(07).
+         03  SW-RESTART                 PIC X(01).
+           88  SW-RESTART-YES                   VALUE '1'.
+         03  WK-CKPT-DIV                PIC 9(07).
+         03  WK-CKPT-REM                PIC 9(07).
+      *-------- ���̎��s���ʃX�^���v�i���s�J�n���Ɂj�x�����擾����A
+      *-------- ���s���ʃt�@�C���ɏ����ނ��ƂŁu�O��܂łɏo�ς݁v��
+      *-------- �u���̎��s�������o�ς݁v���L�[�q�b�g����ʂ���
+         03  WK-RUN-STAMP.
+           05  WK-RUN-STAMP-DT          PIC X(08).
+           05  WK-RUN-STAMP-TM          PIC X(06).
       *
          03  WK-NO-HKK-2                PIC X(02).
+      *
+         03  WK-YFX-STATUS              PIC X(02).
+           88  WK-YFX-STATUS-OK               VALUE '00'.
+           88  WK-YFX-STATUS-NOTFND           VALUE '23'.
+         03  WK-CTR-YFX-NG              PIC 9(07).
+         03  WK-YFZ-STATUS              PIC X(02).
+           88  WK-YFZ-STATUS-OK               VALUE '00'.
+           88  WK-YFZ-STATUS-NOTFND           VALUE '23'.
+         03  WK-YF-IDX-STATUS           PIC X(02).
       *
          03  WK-END                     PIC X(08) VALUE 'WORK-END'.
+      *
+      ******************************************************************
+      *    ���x�E���p�i�n�`�m�|�c�j�ʏW�v���[�N�G���A                  *
+      ******************************************************************
+       01  WK-SUM-AREA.
+         03  WK-SUM-AREA-START          PIC X(14)
+             VALUE 'SUM-WORK-START'.
+         03  WK-SUM-CNT                 PIC 9(04)      COMP VALUE ZERO.
+         03  WK-SUM-G                   PIC 9(04)      COMP.
+         03  WK-CTR-SUM-OVER            PIC 9(07)      VALUE ZERO.
+         03  SW-SUM-FOUND               PIC X(01).
+           88  SW-SUM-FOUND-YES                 VALUE '1'.
+         03  WK-SUM-TBL OCCURS 500 TIMES.
+           05  WK-SUM-DPT               PIC X(02).
+           05  WK-SUM-TRZ               PIC X(04).
+           05  WK-SUM-CTR               PIC 9(07).
+           05  WK-SUM-KIN               PIC S9(11)     COMP-3.
+         03  WK-SUM-AREA-END            PIC X(12)
+             VALUE 'SUM-WORK-END'.
+      *
+       01  BGBB501L.
+           COPY BGBB501L.
+       01  BGBB501C.
+           COPY BGBB501C.
+       01  BGBB501S.
+           COPY BGBB501S.
       *
        01  YAB110.
            COPY YAB110.
@@ -92,8 +222,11 @@
        01  YAG005.
            COPY YAG005.
        LINKAGE                 SECTION.
+      *-------- �N���p�����[�^�iJCL EXEC PARM=�ɂ�� DT-SHK-SHR �㏑���j
+       01  BGBB501P.
+           COPY BGBB501P.
       *
-       PROCEDURE               DIVISION.
+       PROCEDURE               DIVISION USING BGBB501P.
       ******************************************************************
       *        MAIN                                                    *
       ******************************************************************
@@ -106,8 +239,12 @@
              UNTIL SW-EOF NOT = SPACE
       *-------- �ҏW����
                PERFORM EDT-RTN THRU EDT-RTN-EXIT
-      *-------- �o�͏���
-               PERFORM WRT-RTN THRU WRT-RTN-EXIT
+      *-------- �o�͏����i�s���Ȉ����ŋ��ۂ��ꂽ���R�[�h�͏o�͂��Ȃ��j
+               IF  NOT SW-REJECT-YES
+                   PERFORM WRT-RTN THRU WRT-RTN-EXIT
+               END-IF
+      *-------- �`�F�b�N�|�C���g�X�V�i���ۂ��ꂽ���R�[�h�ł��K�����s�j
+               PERFORM CKPT-CHK THRU CKPT-CHK-EXIT
       *-------- ���͏���
                PERFORM RED-RTN THRU RED-RTN-EXIT
            END-PERFORM
@@ -122,10 +259,20 @@
       ******************************************************************
        FST-RTN                 SECTION.
       *
-      *-------- �t�@�C���E�I�[�v������
-           PERFORM OPN-FIL THRU OPN-FIL-EXIT
       *-------- �N���A����
            PERFORM INT-RTN THRU INT-RTN-EXIT
+      *-------- ���̎��s�����ʂ��鎎�s���ʃX�^���v���擾
+      *-------- �i�m�|�c�L�[�d�������̔Ď��s/���s�Ԙg�d���̕ʂɎg�p�j
+           ACCEPT WK-RUN-STAMP-DT FROM DATE YYYYMMDD
+           ACCEPT WK-RUN-STAMP-TM FROM TIME
+      *-------- �`�F�b�N�|�C���g�Ǎ��݁i�O��Ď��s�ʒu�̊m�F�j
+           PERFORM CKPT-RTN THRU CKPT-RTN-EXIT
+      *-------- �t�@�C���E�I�[�v������
+           PERFORM OPN-FIL THRU OPN-FIL-EXIT
+      *-------- �Ď��s���̓ǂݔ�΂�
+           IF  SW-RESTART-YES
+               PERFORM SKP-RTN THRU SKP-RTN-EXIT
+           END-IF
       *
       *  �m�a�g�a�s�P�P�O�n�i�n�a�������t�E�����擾
            MOVE SPACE
@@ -133,22 +280,117 @@
            MOVE 'BGBB501'
              TO QA-NO-PGM           IN YAB110
            CALL 'ZAGB110' USING YAB110
+      *
+      *-------- �Ď��s�p�A�N���p�����[�^�ɂ�鏈�������t�̏㏑��
+      *  PARM='YYYYMMDD' �̎w�肪����Ƃ��� DT-BTCHJ-SHR-ST �����ւ���
+           IF  PARM-LEN >= 8
+           AND PARM-DT-SHK-SHR      IN BGBB501P NUMERIC
+           AND PARM-DT-SHK-SHR      IN BGBB501P > ZERO
+               MOVE PARM-DT-SHK-SHR     IN BGBB501P
+                 TO DT-BTCHJ-SHR-ST     IN YAB110
+           END-IF
       *
            .
        FST-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *         CKPT-RTN : �`�F�b�N�|�C���g�Ǎ��ݏ����@�@�@�@         *
+      ******************************************************************
+       CKPT-RTN                 SECTION.
+      *
+           MOVE SPACE
+             TO SW-RESTART
+           MOVE ZERO
+             TO WK-CKPT-CTR
+           OPEN INPUT BGBB501C-F
+           IF  WK-CKPT-STATUS-OK
+               READ BGBB501C-F INTO BGBB501C
+                 AT END
+                   MOVE ZERO
+                     TO CKPT-CTR-INP    IN BGBB501C
+               END-READ
+               IF  CKPT-CTR-INP        IN BGBB501C > ZERO
+                   MOVE CKPT-CTR-INP    IN BGBB501C
+                     TO WK-CKPT-CTR
+                   MOVE '1'
+                     TO SW-RESTART
+      *-------- �O��Ď��s�����܂ł̏W�v�l�����A�I�����|�[�g�����S�ōs�t��������
+                   MOVE CKPT-CTR-OUT       IN BGBB501C
+                     TO WK-CTR-OUT
+                   MOVE CKPT-CTR-DPT-NASHI IN BGBB501C
+                     TO WK-CTR-DPT-NASHI
+                   MOVE CKPT-CTR-TEISEI    IN BGBB501C
+                     TO WK-CTR-TEISEI
+                   MOVE CKPT-CTR-SIGN-NG   IN BGBB501C
+                     TO WK-CTR-SIGN-NG
+                   MOVE CKPT-CTR-TRZ-NG    IN BGBB501C
+                     TO WK-CTR-TRZ-NG
+                   MOVE CKPT-CTR-DUP       IN BGBB501C
+                     TO WK-CTR-DUP
+                   MOVE CKPT-CTR-SUM-OVER  IN BGBB501C
+                     TO WK-CTR-SUM-OVER
+                   MOVE CKPT-CTR-YFX-NG    IN BGBB501C
+                     TO WK-CTR-YFX-NG
+                   MOVE CKPT-CTR-REPLAY    IN BGBB501C
+                     TO WK-CTR-REPLAY
+                   MOVE CKPT-KIN-INP       IN BGBB501C
+                     TO WK-KIN-INP
+                   MOVE CKPT-KIN-OUT       IN BGBB501C
+                     TO WK-KIN-OUT
+                   MOVE CKPT-KIN-TEISEI    IN BGBB501C
+                     TO WK-KIN-TEISEI
+                   MOVE CKPT-KIN-DUP       IN BGBB501C
+                     TO WK-KIN-DUP
+                   MOVE CKPT-KIN-REPLAY    IN BGBB501C
+                     TO WK-KIN-REPLAY
+               END-IF
+               CLOSE BGBB501C-F
+           END-IF
+      *
+           .
+       CKPT-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *         OPN-FIL : �t�@�C���E�I�[�v�������@�@�@�@               *
       ******************************************************************
        OPN-FIL                 SECTION.
       *
            OPEN INPUT ZFL572A-F
-           OPEN OUTPUT YF55204A-F
+           IF  SW-RESTART-YES
+               OPEN EXTEND YF55204A-F
+               OPEN EXTEND YF55204C-F
+               OPEN I-O    YF55204X-F
+               OPEN I-O    YF55204Z-F
+             ELSE
+               OPEN OUTPUT YF55204A-F
+               OPEN OUTPUT YF55204C-F
+      *-------- �m�|�c�L�[�d�������`�F�b�N�p�t�@�C���͐V�K�ɋ�ō쐬
+               OPEN OUTPUT YF55204X-F
+               CLOSE       YF55204X-F
+               OPEN I-O    YF55204X-F
+      *-------- �����v���R�[�h�p�̏d�����`�F�b�N�t�@�C�����V�K�ɋ�ō쐬
+               OPEN OUTPUT YF55204Z-F
+               CLOSE       YF55204Z-F
+               OPEN I-O    YF55204Z-F
+           END-IF
+           OPEN OUTPUT BGBB501L-F
+           OPEN OUTPUT BGBB501S-F
       *
            .
        OPN-FIL-EXIT.
            EXIT.
       ******************************************************************
+      *         SKP-RTN : �Ď��s���̓ǂݔ�΂������@�@�@�@             *
+      ******************************************************************
+       SKP-RTN                 SECTION.
+      *
+           PERFORM RED-RTN THRU RED-RTN-EXIT
+             WK-CKPT-CTR TIMES
+      *
+           .
+       SKP-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *         INT-RTN : �N���A�����@�@�@�@�@�@�@�@�@�@               *
       ******************************************************************
        INT-RTN                 SECTION.
@@ -159,6 +401,34 @@
              TO WK-CTR-INP
            MOVE ZERO
              TO WK-CTR-OUT
+           MOVE ZERO
+             TO WK-CTR-DPT-NASHI
+           MOVE ZERO
+             TO WK-KIN-INP
+           MOVE ZERO
+             TO WK-KIN-OUT
+           MOVE ZERO
+             TO WK-CTR-TEISEI
+           MOVE ZERO
+             TO WK-KIN-TEISEI
+           MOVE ZERO
+             TO WK-CTR-SIGN-NG
+           MOVE ZERO
+             TO WK-CTR-TRZ-NG
+           MOVE ZERO
+             TO WK-CTR-DUP
+           MOVE ZERO
+             TO WK-KIN-DUP
+           MOVE ZERO
+             TO WK-CTR-REPLAY
+           MOVE ZERO
+             TO WK-KIN-REPLAY
+           MOVE ZERO
+             TO WK-SUM-CNT
+           MOVE ZERO
+             TO WK-CTR-SUM-OVER
+           MOVE ZERO
+             TO WK-CTR-YFX-NG
       *
            .
        INT-RTN-EXIT.
@@ -185,6 +455,10 @@
       ******************************************************************
        EDT-RTN                 SECTION.
       *
+           MOVE SPACE
+             TO SW-REJECT
+           MOVE SPACE
+             TO SW-REPLAY
            MOVE SPACE
              TO YF55204A
            MOVE ZERO
@@ -210,44 +484,74 @@
            MOVE DT-PAYOUT           IN ZFL572A
              TO DT-SHK-JSK          IN YF55204A
       *
-      *  �o�׎��ѐ�
-           IF  QA-SIGN IN ZFL572A ='-'
+      *  �o�׎��ѐ��i�s���Ȉ����ꍇ�͗�O���o�@���R�[�h�͋��z�O�Ŗ��ʁj
+           IF  QA-SIGN IN ZFL572A = '-'
                COMPUTE KS-SHK-JSK IN YF55204A
                  = QA-KS-N8 IN ZFL572A * -1
              ELSE
-               MOVE QA-KS-N8            IN ZFL572A
-                 TO KS-SHK-JSK          IN YF55204A
+               IF  QA-SIGN IN ZFL572A = SPACE
+               OR  QA-SIGN IN ZFL572A = '+'
+                   MOVE QA-KS-N8            IN ZFL572A
+                     TO KS-SHK-JSK          IN YF55204A
+                 ELSE
+      *-------- ���ѕ����s���ł��A���͋��z���v�͒��o�t�@�C���ƈ�v������悤
+      *-------- �����l�͐��iQA-KS-N8�j�Ŏ�荞�ށi���ۂ̕�����SIGN-NG-LOG�ɋL�^�ς݁j
+                   MOVE QA-KS-N8            IN ZFL572A
+                     TO KS-SHK-JSK          IN YF55204A
+                   MOVE '1'
+                     TO SW-REJECT
+                   PERFORM SIGN-NG-LOG THRU SIGN-NG-LOG-EXIT
+               END-IF
            END-IF
       *
+      *  ���͋��z�S��(���R�[�h�Ǝ��A���ѕs���������z���܂ߒ��o�t�@�C���ƈ�v������)
+           COMPUTE WK-KIN-INP = WK-KIN-INP + KS-SHK-JSK IN YF55204A
+      *
       *  ���s�ԍ�
            MOVE QA-GKA-DPT-4        IN ZFL572A
              TO BG-HKK              IN YF55204A
       *
       *  �o�ו���R�[�h
+      *-------- ���ѕ����s���Ŕے�ς݂̃��R�[�h�́A�o�ו���R�[�h�擾����
+      *-------- �s�q�i�ԕϊ��T�u�Ăяo���܂Ői�߂Ȃ��i�ے艄���̃m�C�Y�h�~�j
+           IF  NOT SW-REJECT-YES
       *-------- �o�ו���R�[�h�擾
-           PERFORM DPT-GET THRU DPT-GET-EXIT
+               PERFORM DPT-GET THRU DPT-GET-EXIT
       *
       *  �s�q�i�ԁE�V�X�e��
       *  �m�a�g�a�s�O�Q�P�n�s�q�i�ԃV�X�e���ϊ��T�u
-           MOVE SPACE
-             TO YAG018
-           MOVE HB-TR-Z             IN ZFL572A
-             TO QA-HB-TR            IN YAG018
-           CALL 'ZAEB601' USING YAG018
-           MOVE QA-HB-TR            IN YAG018
-             TO HB-TR-Z-SYS         IN YF55204A
+               MOVE SPACE
+                 TO YAG018
+               MOVE HB-TR-Z             IN ZFL572A
+                 TO QA-HB-TR            IN YAG018
+               CALL 'ZAEB601' USING YAG018
+               MOVE QA-HB-TR            IN YAG018
+                 TO HB-TR-Z-SYS         IN YF55204A
+               IF  NOT QA-CD-RTN-OK IN YAG018
+                   COMPUTE WK-CTR-TRZ-NG = WK-CTR-TRZ-NG + 1
+                   MOVE 'ZAEB601'
+                     TO WK-TRZ-NG-PGM
+                   PERFORM TRZ-NG-LOG THRU TRZ-NG-LOG-EXIT
+               END-IF
       *
       *  �s�q�i�ԁE�ݕϖ���
       *  �m�a�g�a�s�O�T�P�n�s�q�i�ԁE�ݕϖ����ϊ��T�u
-           MOVE SPACE
-             TO YAG044
-           MOVE '01'
-             TO QA-CD-PGMFUNC       IN YAG044
-           MOVE HB-TR-Z             IN ZFL572A
-             TO QA-HB-TR            IN YAG044
-           CALL 'ZAEA151' USING YAG044
-           MOVE HB-TR-SPP-MU        IN YAG044
-             TO HB-TR-SPP-MU        IN YF55204A
+               MOVE SPACE
+                 TO YAG044
+               MOVE '01'
+                 TO QA-CD-PGMFUNC       IN YAG044
+               MOVE HB-TR-Z             IN ZFL572A
+                 TO QA-HB-TR            IN YAG044
+               CALL 'ZAEA151' USING YAG044
+               MOVE HB-TR-SPP-MU        IN YAG044
+                 TO HB-TR-SPP-MU        IN YF55204A
+               IF  NOT QA-CD-RTN-OK IN YAG044
+                   COMPUTE WK-CTR-TRZ-NG = WK-CTR-TRZ-NG + 1
+                   MOVE 'ZAEA151'
+                     TO WK-TRZ-NG-PGM
+                   PERFORM TRZ-NG-LOG THRU TRZ-NG-LOG-EXIT
+               END-IF
+           END-IF
       *
       *  �񋟃f�[�^�쐬�i�n�a
            MOVE 'BGBB5'
@@ -277,6 +581,54 @@
        EDT-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *         SIGN-NG-LOG : ���ѕ����s���O���o�s�����@         *
+      ******************************************************************
+       SIGN-NG-LOG                 SECTION.
+      *
+           COMPUTE WK-CTR-SIGN-NG = WK-CTR-SIGN-NG + 1
+           MOVE SPACE
+             TO BGBB501L
+           SET LST-KBN-SIGN-NG     IN BGBB501L
+             TO TRUE
+           MOVE QA-NO-HKK           IN ZFL572A
+             TO LST-NO-HKK          IN BGBB501L
+           MOVE HB-TR-Z             IN ZFL572A
+             TO LST-HB-TR-Z         IN BGBB501L
+      *-------- ���ѕ�/���z�𗗕��ɋL�^���A�Ǝ��z�ƂƗ��ꂩ���ł���悤�ɂ���
+           MOVE QA-SIGN             IN ZFL572A
+             TO LST-DATA-SIGN       IN BGBB501L
+           MOVE QA-KS-N8            IN ZFL572A
+             TO LST-DATA-KIN        IN BGBB501L
+           MOVE 'INVALID QA-SIGN - RECORD REJECTED'
+             TO LST-MSG             IN BGBB501L
+           WRITE BGBB501L-REC FROM BGBB501L
+      *
+           .
+       SIGN-NG-LOG-EXIT.
+           EXIT.
+      ******************************************************************
+      *         TRZ-NG-LOG : �s�q�i�ԕϊ��T�u�ُ�Ǖ�����o�͏����@   *
+      ******************************************************************
+       TRZ-NG-LOG                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501L
+           SET LST-KBN-TRZ-NG      IN BGBB501L
+             TO TRUE
+           MOVE QA-NO-HKK           IN ZFL572A
+             TO LST-NO-HKK          IN BGBB501L
+           MOVE HB-TR-Z             IN ZFL572A
+             TO LST-HB-TR-Z         IN BGBB501L
+           MOVE WK-TRZ-NG-PGM
+             TO LST-DATA            IN BGBB501L
+           MOVE 'STORE CONVERSION RETURN CODE NG'
+             TO LST-MSG             IN BGBB501L
+           WRITE BGBB501L-REC FROM BGBB501L
+      *
+           .
+       TRZ-NG-LOG-EXIT.
+           EXIT.
+      ******************************************************************
       *         DPT-GET : �o�ו���R�[�h�擾�@�@�@�@�@�@               *
       ******************************************************************
        DPT-GET                 SECTION.
@@ -342,37 +694,450 @@
                  TO WK-NO-HKK-2
                MOVE WK-NO-HKK-2
                  TO CD-SHK-DPT          IN YF55204A
+      *-------- �o�ו���R�[�h���o�s�iZAGB153/111/165�Ō����Ȃ������j
+               COMPUTE WK-CTR-DPT-NASHI = WK-CTR-DPT-NASHI + 1
+               PERFORM DPT-NASHI-LOG THRU DPT-NASHI-LOG-EXIT
            END-IF
       *
            .
        DPT-GET-EXIT.
            EXIT.
       ******************************************************************
+      *         DPT-NASHI-LOG : �o�ו���R�[�h���o�s�o�͏����@         *
+      ******************************************************************
+       DPT-NASHI-LOG                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501L
+           SET LST-KBN-DPT-NASHI   IN BGBB501L
+             TO TRUE
+           MOVE QA-NO-HKK           IN ZFL572A
+             TO LST-NO-HKK          IN BGBB501L
+           MOVE HB-TR-Z             IN ZFL572A
+             TO LST-HB-TR-Z         IN BGBB501L
+           MOVE WK-NO-HKK-2
+             TO LST-DATA            IN BGBB501L
+           MOVE 'DPT CD NOT FOUND - HKK-2 FALLBACK USED'
+             TO LST-MSG             IN BGBB501L
+           WRITE BGBB501L-REC FROM BGBB501L
+      *
+           .
+       DPT-NASHI-LOG-EXIT.
+           EXIT.
+      ******************************************************************
       *         WRT-RTN : �o�͏����@�@�@�@�@�@�@�@�@�@�@               *
       ******************************************************************
        WRT-RTN                 SECTION.
       *
-           WRITE YF55204A-REC FROM YF55204A
-           END-WRITE
-           COMPUTE WK-CTR-OUT = WK-CTR-OUT + 1
+      *  �����v���R�[�h�i�m�a�w�|�a�g�|�s�q�n�͕ʃt�@�C���֏o��
+           IF  QF-REC-TEISEI       IN ZFL572A
+      *-------- �Ď��s���̍čĐ��Œ����v���R�[�h���d�����o�͂���Ȃ��悤�`�F�b�N
+               PERFORM TEISEI-DUPCHK-RTN THRU TEISEI-DUPCHK-RTN-EXIT
+               IF  SW-REPLAY-YES
+      *-------- ���O�̎��s�ŊQ���ɏo�ς�̍čĐ��B���������Ȓu�ɂ͍čx�����A
+      *-------- ���v���̓�(OU)�Ɖ��z�͂��̂܂܊܂߂ăJ�E���g�c���ɂ���
+                   COMPUTE WK-CTR-REPLAY = WK-CTR-REPLAY + 1
+                   COMPUTE WK-KIN-REPLAY = WK-KIN-REPLAY
+                     + KS-SHK-JSK          IN YF55204A
+                   COMPUTE WK-CTR-TEISEI = WK-CTR-TEISEI + 1
+                   COMPUTE WK-KIN-TEISEI = WK-KIN-TEISEI
+                     + KS-SHK-JSK          IN YF55204A
+                   PERFORM REPLAY-LOG THRU REPLAY-LOG-EXIT
+               ELSE
+               IF  NOT SW-REJECT-YES
+                   WRITE YF55204C-REC FROM YF55204A
+                   END-WRITE
+                   MOVE YF55204A
+                     TO YF55204Z-REC
+                   MOVE WK-RUN-STAMP
+                     TO YFZ-RUN-STAMP   IN YF55204Z-REC
+                   WRITE YF55204Z-REC
+                     INVALID KEY
+                       MOVE WK-YFZ-STATUS
+                         TO WK-YF-IDX-STATUS
+                       COMPUTE WK-CTR-YFX-NG = WK-CTR-YFX-NG + 1
+                       PERFORM YFX-NG-LOG THRU YFX-NG-LOG-EXIT
+                   END-WRITE
+                   COMPUTE WK-CTR-TEISEI = WK-CTR-TEISEI + 1
+                   COMPUTE WK-KIN-TEISEI = WK-KIN-TEISEI
+                     + KS-SHK-JSK          IN YF55204A
+                   PERFORM TEISEI-LOG THRU TEISEI-LOG-EXIT
+               END-IF
+               END-IF
+             ELSE
+      *-------- ���s���ʎs���̑O�ɁA���s�i�܂��͑O��J�n���j���̏d�����`�F�b�N
+               PERFORM DUPCHK-RTN THRU DUPCHK-RTN-EXIT
+               IF  SW-REPLAY-YES
+      *-------- ���O�̎��s�ŊQ���ɏo�ς�̍Ď��s�_�O���R�[�h�B���������Ȏ捎�ɂ�
+      *-------- �čx�����A���v���̓�(OU)�Ɖ��z�Ɂu�n�`�m�|�c�j�ʏW�v�ɂ͂��̂܂܊܂߂�
+                   COMPUTE WK-CTR-REPLAY = WK-CTR-REPLAY + 1
+                   COMPUTE WK-KIN-REPLAY = WK-KIN-REPLAY
+                     + KS-SHK-JSK          IN YF55204A
+                   COMPUTE WK-CTR-OUT = WK-CTR-OUT + 1
+                   COMPUTE WK-KIN-OUT = WK-KIN-OUT
+                     + KS-SHK-JSK          IN YF55204A
+                   PERFORM SUM-ACCUM THRU SUM-ACCUM-EXIT
+                   PERFORM REPLAY-LOG THRU REPLAY-LOG-EXIT
+               ELSE
+               IF  NOT SW-REJECT-YES
+                   WRITE YF55204A-REC FROM YF55204A
+                   END-WRITE
+                   MOVE YF55204A
+                     TO YF55204X-REC
+                   MOVE WK-RUN-STAMP
+                     TO YFX-RUN-STAMP   IN YF55204X-REC
+                   WRITE YF55204X-REC
+                     INVALID KEY
+                       MOVE WK-YFX-STATUS
+                         TO WK-YF-IDX-STATUS
+                       COMPUTE WK-CTR-YFX-NG = WK-CTR-YFX-NG + 1
+                       PERFORM YFX-NG-LOG THRU YFX-NG-LOG-EXIT
+                   END-WRITE
+                   COMPUTE WK-CTR-OUT = WK-CTR-OUT + 1
+                   COMPUTE WK-KIN-OUT = WK-KIN-OUT
+                     + KS-SHK-JSK          IN YF55204A
+                   PERFORM SUM-ACCUM THRU SUM-ACCUM-EXIT
+               END-IF
+               END-IF
+           END-IF
       *
            .
        WRT-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *         REPLAY-LOG : �Ď��s���v���R�[�h�ĕ\���o�͏����@         *
+      ******************************************************************
+       REPLAY-LOG                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501L
+           SET LST-KBN-REPLAY       IN BGBB501L
+             TO TRUE
+           MOVE QA-NO-HKK           IN ZFL572A
+             TO LST-NO-HKK          IN BGBB501L
+           MOVE HB-TR-Z             IN ZFL572A
+             TO LST-HB-TR-Z         IN BGBB501L
+           MOVE 'REPLAY    '
+             TO LST-DATA            IN BGBB501L
+           MOVE 'RESTART REPLAY - NOT REWRITTEN'
+             TO LST-MSG             IN BGBB501L
+           WRITE BGBB501L-REC FROM BGBB501L
+      *
+           .
+       REPLAY-LOG-EXIT.
+           EXIT.
+      ******************************************************************
+      *         CKPT-CHK : �`�F�b�N�|�C���g�Ԋu�ً}�茟�������@         *
+      ******************************************************************
+       CKPT-CHK                 SECTION.
+      *
+           DIVIDE WK-CTR-INP BY 1000
+             GIVING WK-CKPT-DIV
+             REMAINDER WK-CKPT-REM
+           IF  WK-CKPT-REM = ZERO
+               PERFORM CKPT-SAVE THRU CKPT-SAVE-EXIT
+           END-IF
+      *
+           .
+       CKPT-CHK-EXIT.
+           EXIT.
+      ******************************************************************
+      *         DUPCHK-RTN : �m�|�c�L�[�d���`�F�b�N�����@         *
+      ******************************************************************
+       DUPCHK-RTN                 SECTION.
+      *
+           MOVE SPACE
+             TO YF55204X-REC
+           MOVE NO-HKK              IN YF55204A
+             TO NO-HKK              IN YF55204X-REC
+           READ YF55204X-F
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+      *-------- RUN-STAMP match = this execution's own write => real dup
+      *-------- RUN-STAMP differs = a prior execution's write => replay
+               IF  YFX-RUN-STAMP IN YF55204X-REC = WK-RUN-STAMP
+                   MOVE '1'
+                     TO SW-REJECT
+                   COMPUTE WK-CTR-DUP = WK-CTR-DUP + 1
+                   COMPUTE WK-KIN-DUP = WK-KIN-DUP
+                     + KS-SHK-JSK          IN YF55204A
+                   PERFORM DUP-LOG THRU DUP-LOG-EXIT
+               ELSE
+                   MOVE '1'
+                     TO SW-REPLAY
+               END-IF
+           END-READ
+      *
+           .
+       DUPCHK-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *         TEISEI-DUPCHK-RTN : �����v���R�[�h�̍Ď��s�d���`�F�b�N�@ *
+      ******************************************************************
+       TEISEI-DUPCHK-RTN          SECTION.
+      *
+           MOVE SPACE
+             TO YF55204Z-REC
+           MOVE NO-HKK              IN YF55204A
+             TO NO-HKK              IN YF55204Z-REC
+           READ YF55204Z-F
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+      *-------- RUN-STAMP match = this execution's own write => real dup
+      *-------- RUN-STAMP differs = a prior execution's write => replay
+               IF  YFZ-RUN-STAMP IN YF55204Z-REC = WK-RUN-STAMP
+                   MOVE '1'
+                     TO SW-REJECT
+                   COMPUTE WK-CTR-DUP = WK-CTR-DUP + 1
+                   COMPUTE WK-KIN-DUP = WK-KIN-DUP
+                     + KS-SHK-JSK          IN YF55204A
+                   PERFORM DUP-LOG THRU DUP-LOG-EXIT
+               ELSE
+                   MOVE '1'
+                     TO SW-REPLAY
+               END-IF
+           END-READ
+      *
+           .
+       TEISEI-DUPCHK-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *         DUP-LOG : �m�|�c�L�[�d���o�͏����@         *
+      ******************************************************************
+       DUP-LOG                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501L
+           SET LST-KBN-NO-HKK-JUFUKU IN BGBB501L
+             TO TRUE
+           MOVE QA-NO-HKK           IN ZFL572A
+             TO LST-NO-HKK          IN BGBB501L
+           MOVE HB-TR-Z             IN ZFL572A
+             TO LST-HB-TR-Z         IN BGBB501L
+           MOVE 'DUPLICATE '
+             TO LST-DATA            IN BGBB501L
+           MOVE 'DUPLICATE NO-HKK - RECORD REJECTED'
+             TO LST-MSG             IN BGBB501L
+           WRITE BGBB501L-REC FROM BGBB501L
+      *
+           .
+       DUP-LOG-EXIT.
+           EXIT.
+      ******************************************************************
+      *         YFX-NG-LOG : �m�|�c�L�[�d�t�@�C���������G���[�o�͏����@ *
+      ******************************************************************
+       YFX-NG-LOG                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501L
+           SET LST-KBN-YFX-NG      IN BGBB501L
+             TO TRUE
+           MOVE QA-NO-HKK           IN ZFL572A
+             TO LST-NO-HKK          IN BGBB501L
+           MOVE HB-TR-Z             IN ZFL572A
+             TO LST-HB-TR-Z         IN BGBB501L
+           MOVE WK-YF-IDX-STATUS
+             TO LST-DATA            IN BGBB501L
+           MOVE 'INDEXED FILE WRITE FAILED - INVALID KEY'
+             TO LST-MSG             IN BGBB501L
+           WRITE BGBB501L-REC FROM BGBB501L
+      *
+           .
+       YFX-NG-LOG-EXIT.
+           EXIT.
+      ******************************************************************
+      *         SUM-ACCUM : ���x�E���p�i�n�`�m�|�c�j�ʏW�v�ݐ�         *
+      ******************************************************************
+       SUM-ACCUM                 SECTION.
+      *
+           MOVE SPACE
+             TO SW-SUM-FOUND
+           PERFORM VARYING WK-SUM-G FROM 1 BY 1
+             UNTIL WK-SUM-G > WK-SUM-CNT
+             OR SW-SUM-FOUND-YES
+               IF  CD-SHK-DPT  IN YF55204A = WK-SUM-DPT(WK-SUM-G)
+               AND HB-TR-Z-SYS IN YF55204A = WK-SUM-TRZ(WK-SUM-G)
+                   MOVE '1'
+                     TO SW-SUM-FOUND
+                   COMPUTE WK-SUM-CTR(WK-SUM-G)
+                     = WK-SUM-CTR(WK-SUM-G) + 1
+                   COMPUTE WK-SUM-KIN(WK-SUM-G) = WK-SUM-KIN(WK-SUM-G)
+                     + KS-SHK-JSK          IN YF55204A
+               END-IF
+           END-PERFORM
+           IF  NOT SW-SUM-FOUND-YES
+               IF  WK-SUM-CNT < 500
+                   COMPUTE WK-SUM-CNT = WK-SUM-CNT + 1
+                   MOVE CD-SHK-DPT  IN YF55204A
+                     TO WK-SUM-DPT(WK-SUM-CNT)
+                   MOVE HB-TR-Z-SYS IN YF55204A
+                     TO WK-SUM-TRZ(WK-SUM-CNT)
+                   MOVE 1
+                     TO WK-SUM-CTR(WK-SUM-CNT)
+                   MOVE KS-SHK-JSK  IN YF55204A
+                     TO WK-SUM-KIN(WK-SUM-CNT)
+               ELSE
+      *-------- �W�v�e�[�u���i500�s�j�𒴂��V�K���x�E���p�g�ݍ��킹�͏W�v���珜�O
+                   COMPUTE WK-CTR-SUM-OVER = WK-CTR-SUM-OVER + 1
+                   PERFORM SUM-OVER-LOG THRU SUM-OVER-LOG-EXIT
+               END-IF
+           END-IF
+      *
+           .
+       SUM-ACCUM-EXIT.
+           EXIT.
+      ******************************************************************
+      *         SUM-OVER-LOG : ���x�E���p�W�v�e�[�u�����\�[�o�[�o�͏����@ *
+      ******************************************************************
+       SUM-OVER-LOG                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501L
+           SET LST-KBN-SUM-OVER    IN BGBB501L
+             TO TRUE
+           MOVE QA-NO-HKK           IN ZFL572A
+             TO LST-NO-HKK          IN BGBB501L
+           MOVE HB-TR-Z             IN ZFL572A
+             TO LST-HB-TR-Z         IN BGBB501L
+           MOVE CD-SHK-DPT          IN YF55204A
+             TO LST-DATA            IN BGBB501L
+           MOVE 'DEPT/STORE SUMMARY TABLE FULL'
+             TO LST-MSG             IN BGBB501L
+           WRITE BGBB501L-REC FROM BGBB501L
+      *
+           .
+       SUM-OVER-LOG-EXIT.
+           EXIT.
+      ******************************************************************
+      *         TEISEI-LOG : �����v���R�[�h�ꗗ�o�͏����@         *
+      ******************************************************************
+       TEISEI-LOG                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501L
+           SET LST-KBN-TEISEI      IN BGBB501L
+             TO TRUE
+           MOVE NO-HKK              IN YF55204A
+             TO LST-NO-HKK          IN BGBB501L
+           MOVE HB-TR-Z             IN ZFL572A
+             TO LST-HB-TR-Z         IN BGBB501L
+           MOVE QF-REC-KBN          IN ZFL572A
+             TO LST-DATA            IN BGBB501L
+           MOVE 'CORRECTION RECORD ROUTED TO YF55204C-F'
+             TO LST-MSG             IN BGBB501L
+           WRITE BGBB501L-REC FROM BGBB501L
+      *
+           .
+       TEISEI-LOG-EXIT.
+           EXIT.
+      ******************************************************************
+      *         CKPT-SAVE : �`�F�b�N�|�C���g�X�V�����@�@�@�@           *
+      ******************************************************************
+       CKPT-SAVE                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501C
+           MOVE WK-CTR-INP
+             TO CKPT-CTR-INP        IN BGBB501C
+           MOVE WK-CTR-OUT
+             TO CKPT-CTR-OUT        IN BGBB501C
+           MOVE WK-CTR-DPT-NASHI
+             TO CKPT-CTR-DPT-NASHI  IN BGBB501C
+           MOVE WK-CTR-TEISEI
+             TO CKPT-CTR-TEISEI     IN BGBB501C
+           MOVE WK-CTR-SIGN-NG
+             TO CKPT-CTR-SIGN-NG    IN BGBB501C
+           MOVE WK-CTR-TRZ-NG
+             TO CKPT-CTR-TRZ-NG     IN BGBB501C
+           MOVE WK-CTR-DUP
+             TO CKPT-CTR-DUP        IN BGBB501C
+           MOVE WK-CTR-SUM-OVER
+             TO CKPT-CTR-SUM-OVER   IN BGBB501C
+           MOVE WK-CTR-YFX-NG
+             TO CKPT-CTR-YFX-NG     IN BGBB501C
+           MOVE WK-CTR-REPLAY
+             TO CKPT-CTR-REPLAY     IN BGBB501C
+           MOVE WK-KIN-INP
+             TO CKPT-KIN-INP        IN BGBB501C
+           MOVE WK-KIN-OUT
+             TO CKPT-KIN-OUT        IN BGBB501C
+           MOVE WK-KIN-TEISEI
+             TO CKPT-KIN-TEISEI     IN BGBB501C
+           MOVE WK-KIN-DUP
+             TO CKPT-KIN-DUP        IN BGBB501C
+           MOVE WK-KIN-REPLAY
+             TO CKPT-KIN-REPLAY     IN BGBB501C
+           OPEN OUTPUT BGBB501C-F
+           WRITE BGBB501C-REC FROM BGBB501C
+           CLOSE BGBB501C-F
+      *
+           .
+       CKPT-SAVE-EXIT.
+           EXIT.
+      ******************************************************************
       *         END-RTN : �I�������@�@�@�@�@�@�@�@�@�@�@               *
       ******************************************************************
        END-RTN                 SECTION.
       *
       *-------- ���R�[�h�����\������
            PERFORM DSP-RTN THRU DSP-RTN-EXIT
+      *-------- ���x�E���p�ʏW�v�\�o��
+           PERFORM SUM-RTN THRU SUM-RTN-EXIT
       *-------- �t�@�C���E�N���[�Y����
            PERFORM CLS-FIL THRU CLS-FIL-EXIT
+      *-------- ���I�����̂��߃`�F�b�N�|�C���g�������i���Ď��s�s�v�j
+           PERFORM CKPT-CLR THRU CKPT-CLR-EXIT
       *
            .
        END-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *         CKPT-CLR : �`�F�b�N�|�C���g�������i���펞�I���j�@     *
+      ******************************************************************
+       CKPT-CLR                 SECTION.
+      *
+           MOVE SPACE
+             TO BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-INP        IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-OUT        IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-DPT-NASHI  IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-TEISEI     IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-SIGN-NG    IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-TRZ-NG     IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-DUP        IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-SUM-OVER   IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-YFX-NG     IN BGBB501C
+           MOVE ZERO
+             TO CKPT-CTR-REPLAY     IN BGBB501C
+           MOVE ZERO
+             TO CKPT-KIN-INP        IN BGBB501C
+           MOVE ZERO
+             TO CKPT-KIN-OUT        IN BGBB501C
+           MOVE ZERO
+             TO CKPT-KIN-TEISEI     IN BGBB501C
+           MOVE ZERO
+             TO CKPT-KIN-DUP        IN BGBB501C
+           MOVE ZERO
+             TO CKPT-KIN-REPLAY     IN BGBB501C
+           OPEN OUTPUT BGBB501C-F
+           WRITE BGBB501C-REC FROM BGBB501C
+           CLOSE BGBB501C-F
+      *
+           .
+       CKPT-CLR-EXIT.
+           EXIT.
+      ******************************************************************
       *         DSP-RTN : ���R�[�h�����\�������@�@�@�@�@               *
       ******************************************************************
        DSP-RTN                 SECTION.
@@ -383,6 +1148,8 @@
              UNTIL WK-CNV-G > 20
                MOVE ZERO
                  TO QA-CTR-KENSU        IN YAG005E1-ENT(WK-CNV-G)
+               MOVE ZERO
+                 TO QA-CTR-KINGAKU      IN YAG005E1-ENT(WK-CNV-G)
            END-PERFORM
            MOVE 'BGBB501'
              TO Q-NO-PGM            IN YAG005
@@ -392,22 +1159,92 @@
              TO QA-SV-KEY021        IN YAG005(1)
            MOVE 'OU-YF55204A'
              TO QA-SV-KEY021        IN YAG005(2)
+           MOVE 'DPT-NASHI'
+             TO QA-SV-KEY021        IN YAG005(3)
+           MOVE 'OU-YF55204C'
+             TO QA-SV-KEY021        IN YAG005(4)
+           MOVE 'SIGN-NG'
+             TO QA-SV-KEY021        IN YAG005(5)
+           MOVE 'TRZ-NG'
+             TO QA-SV-KEY021        IN YAG005(6)
+           MOVE 'DUP-HKK'
+             TO QA-SV-KEY021        IN YAG005(7)
+           MOVE 'SUM-OVER'
+             TO QA-SV-KEY021        IN YAG005(8)
+           MOVE 'YFX-NG'
+             TO QA-SV-KEY021        IN YAG005(9)
+           MOVE 'RESTART-RPY'
+             TO QA-SV-KEY021        IN YAG005(10)
            MOVE WK-CTR-INP
              TO QA-CTR-KENSU        IN YAG005(1)
            MOVE WK-CTR-OUT
              TO QA-CTR-KENSU        IN YAG005(2)
+           MOVE WK-CTR-DPT-NASHI
+             TO QA-CTR-KENSU        IN YAG005(3)
+           MOVE WK-CTR-TEISEI
+             TO QA-CTR-KENSU        IN YAG005(4)
+           MOVE WK-CTR-SIGN-NG
+             TO QA-CTR-KENSU        IN YAG005(5)
+           MOVE WK-CTR-TRZ-NG
+             TO QA-CTR-KENSU        IN YAG005(6)
+           MOVE WK-CTR-DUP
+             TO QA-CTR-KENSU        IN YAG005(7)
+           MOVE WK-CTR-SUM-OVER
+             TO QA-CTR-KENSU        IN YAG005(8)
+           MOVE WK-CTR-YFX-NG
+             TO QA-CTR-KENSU        IN YAG005(9)
+           MOVE WK-CTR-REPLAY
+             TO QA-CTR-KENSU        IN YAG005(10)
+           MOVE WK-KIN-INP
+             TO QA-CTR-KINGAKU      IN YAG005(1)
+           MOVE WK-KIN-OUT
+             TO QA-CTR-KINGAKU      IN YAG005(2)
+           MOVE WK-KIN-TEISEI
+             TO QA-CTR-KINGAKU      IN YAG005(4)
+           MOVE WK-KIN-DUP
+             TO QA-CTR-KINGAKU      IN YAG005(7)
+           MOVE WK-KIN-REPLAY
+             TO QA-CTR-KINGAKU      IN YAG005(10)
            CALL 'ZAEA301' USING YAG005
       *
            .
        DSP-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *         SUM-RTN : ���x�E���p�i�n�`�m�|�c�j�ʏW�v�o�͏����@     *
+      ******************************************************************
+       SUM-RTN                 SECTION.
+      *
+           PERFORM VARYING WK-SUM-G FROM 1 BY 1
+             UNTIL WK-SUM-G > WK-SUM-CNT
+               MOVE SPACE
+                 TO BGBB501S
+               MOVE WK-SUM-DPT(WK-SUM-G)
+                 TO SUM-CD-SHK-DPT      IN BGBB501S
+               MOVE WK-SUM-TRZ(WK-SUM-G)
+                 TO SUM-HB-TR-Z-SYS     IN BGBB501S
+               MOVE WK-SUM-CTR(WK-SUM-G)
+                 TO SUM-CTR-KENSU       IN BGBB501S
+               MOVE WK-SUM-KIN(WK-SUM-G)
+                 TO SUM-KIN-GOKEI       IN BGBB501S
+               WRITE BGBB501S-REC FROM BGBB501S
+           END-PERFORM
+      *
+           .
+       SUM-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *         CLS-FIL : �t�@�C���E�N���[�Y�����@�@�@�@               *
       ******************************************************************
        CLS-FIL                 SECTION.
       *
            CLOSE ZFL572A-F
            CLOSE YF55204A-F
+           CLOSE YF55204C-F
+           CLOSE YF55204X-F
+           CLOSE YF55204Z-F
+           CLOSE BGBB501L-F
+           CLOSE BGBB501S-F
       *
            .
        CLS-FIL-EXIT.
